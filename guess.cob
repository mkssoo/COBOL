@@ -1,25 +1,554 @@
-000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. guess.
-000300 DATA DIVISION.
-000400 WORKING-STORAGE SECTION.
-000500 01 USR PIC 99 VALUE ZEROS.
-000600 01 GUESS PIC 99 VALUE ZEROS. 
-000800 PROCEDURE DIVISION.
-000900 MAIN.
-001000       ACCEPT GUESS FROM TIME 
-001100       PERFORM 10 TIMES
-001200         DISPLAY "GUESS(0-99)?" UPON CONSOLE
-001300         ACCEPT USR FROM CONSOLE
-001400         IF GUESS = USR THEN
-001800           DISPLAY "CORRECT!" UPON CONSOLE
-002300           STOP RUN 
-002800         ELSE IF GUESS > USR THEN
-003000           DISPLAY "TOO SMALL." UPON CONSOLE
-003400         ELSE IF GUESS < USR THEN
-003600           DISPLAY "TOO BIG." UPON CONSOLE
-004000         END-IF
-004100         END-IF
-004200         END-IF
-004300       END-PERFORM.
-004500 STOP RUN.
-004800 END PROGRAM guess.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GUESS.
+000030 AUTHOR. D L MORRIS.
+000040 INSTALLATION. GAME FLOOR OPERATIONS.
+000050 DATE-WRITTEN. 01/04/19.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 01/04/19   DLM   ORIGINAL PROGRAM.
+000120* 08/08/26   DLM   READ THE DAY'S NUMBER FROM DRAW-CTL (SET BY
+000130*                  DRAWSET) INSTEAD OF ACCEPT FROM TIME, SO ALL
+000140*                  TERMINALS ON THE FLOOR PLAY AGAINST THE SAME
+000150*                  DAILY DRAW.  RENUMBERED THE PROCEDURE DIVISION
+000160*                  TO THE SHOP'S STANDARD MAINLINE/EXIT STYLE.
+000170* 08/08/26   DLM   APPEND ONE GUESS-LOG RECORD PER GAME (DATE,
+000180*                  TIME, PLAYER/OPERATOR ID, DRAWN NUMBER,
+000190*                  ATTEMPTS USED, WIN/LOSS AND HINT COUNTS) SO
+000200*                  THERE IS AN AUDIT TRAIL ONCE STOP RUN HITS.
+000210* 08/08/26   DLM   LOOK THE PLAYER ID UP IN PLAYERS-FILE (ADDING
+000220*                  A ROSTER RECORD THE FIRST TIME WE SEE THAT
+000230*                  ID) AND UPDATE GAMES PLAYED/WON/LOST AND THE
+000240*                  CURRENT STREAK WHEN THE GAME ENDS.
+000250* 08/08/26   DLM   READ THE ATTEMPT COUNT FROM THE SHARED
+000260*                  GAME-CTL CONTROL RECORD INSTEAD OF A
+000270*                  HARDCODED PERFORM 10 TIMES, AND TAKE THE
+000280*                  RANGE CEILING FROM TODAY'S ACTUAL DRAW SO A
+000290*                  LUNCHTIME MODE RUNS FROM THE SAME PROGRAM.
+000300* 08/08/26   DLM   VALIDATE THE RAW CONSOLE INPUT (NUMERIC,
+000310*                  WITHIN 00-GC-CEILING) BEFORE IT IS TREATED AS
+000320*                  A GUESS.  A BAD ENTRY IS RE-PROMPTED AND DOES
+000330*                  NOT COUNT AGAINST THE ATTEMPT TOTAL.
+000340* 08/08/26   DLM   CHECKPOINT THE GAME IN GAME-CKPT AFTER EVERY
+000350*                  GUESS (DRAWN NUMBER, ATTEMPTS USED, HINT
+000360*                  COUNTS) KEYED BY PLAYER ID, AND RESUME FROM
+000370*                  IT AT STARTUP IF A CONSOLE SESSION DROPPED
+000380*                  MID-GAME INSTEAD OF MAKING THE PLAYER START
+000390*                  OVER.
+000400* 08/08/26   DLM   LET THE PLAYER CHOOSE WARMER/COLDER PROXIMITY
+000410*                  HINTS AS AN ALTERNATIVE TO THE STANDARD
+000420*                  TOO SMALL/TOO BIG (HARD MODE) FEEDBACK.  THE
+000430*                  SMALL/BIG HINT COUNTERS STILL ROLL UP FOR
+000440*                  GUESS-LOG AND EODRPT REGARDLESS OF WHICH
+000450*                  FEEDBACK STYLE WAS SHOWN ON THE CONSOLE.
+000460* 08/08/26   DLM   ROLL THIS GAME'S RESULT INTO THE SHARED
+000470*                  WEEKLY LEADERBOARD (LDRBRD) ONCE THE PLAYER'S
+000480*                  STANDING STATS ARE UPDATED.  LBDISP DISPLAYS
+000490*                  IT, RANKED BY WINS.
+000500* 08/08/26   DLM   STAMP AND CHECK THE DRAW DATE ON THE
+000510*                  CHECKPOINT SO A SESSION RESUMED AFTER
+000520*                  DRAWSET HAS SET A NEW DAY'S NUMBER STARTS A
+000530*                  FRESH GAME INSTEAD OF REPLAYING YESTERDAY'S
+000540*                  DRAW.  ALSO GUARD THE PLAYER READ ON UPDATE
+000550*                  WITH AN INVALID KEY CLAUSE LIKE EVERY OTHER
+000560*                  KEYED READ IN THIS PROGRAM.
+000570* 08/08/26   DLM   ACCEPT LOWERCASE h/w FOR THE HINT MODE PROMPT
+000580*                  THE SAME WAY PLAYMAIN ACCEPTS EITHER CASE FOR
+000590*                  ITS MENU PICKS, SO A LOWERCASE w DOES NOT FALL
+000600*                  THROUGH TO HARD MODE.
+000610* 08/08/26   DLM   CARRY AND RESTORE THE GAME'S WIN/LOSS OUTCOME
+000620*                  ON THE CHECKPOINT SO A SESSION RESUMED AFTER
+000630*                  THE WINNING GUESS DOES NOT FORCE AN EXTRA
+000640*                  GUESS, AND IS NOT SCORED AS A LOSS.
+000650*-----------------------------------------------------------------
+000660 ENVIRONMENT DIVISION.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT DRAW-CTL-FILE ASSIGN TO "DRAWCTL"
+000700         ORGANIZATION IS INDEXED
+000710         ACCESS MODE IS DYNAMIC
+000720         RECORD KEY IS DC-DRAW-DATE
+000730         FILE STATUS IS FS-DRAW-CTL.
+000740     SELECT GUESS-LOG-FILE ASSIGN TO "GUESSLOG"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS FS-GUESS-LOG.
+000770     SELECT PLAYERS-FILE ASSIGN TO "PLAYERS"
+000780         ORGANIZATION IS INDEXED
+000790         ACCESS MODE IS DYNAMIC
+000800         RECORD KEY IS PL-PLAYER-ID
+000810         FILE STATUS IS FS-PLAYERS.
+000820     SELECT GAME-CTL-FILE ASSIGN TO "GAMECTL"
+000830         ORGANIZATION IS SEQUENTIAL
+000840         FILE STATUS IS FS-GAME-CTL.
+000850     SELECT CHECKPOINT-FILE ASSIGN TO "GAMECKPT"
+000860         ORGANIZATION IS INDEXED
+000870         ACCESS MODE IS DYNAMIC
+000880         RECORD KEY IS CK-PLAYER-ID
+000890         FILE STATUS IS FS-CHECKPOINT.
+000900     SELECT LEADERBOARD-FILE ASSIGN TO "LDRBRD"
+000910         ORGANIZATION IS INDEXED
+000920         ACCESS MODE IS DYNAMIC
+000930         RECORD KEY IS LB-PLAYER-ID
+000940         FILE STATUS IS FS-LEADERBOARD.
+000950 DATA DIVISION.
+000960 FILE SECTION.
+000970 FD  DRAW-CTL-FILE.
+000980     COPY DRAWCTL.
+000990 FD  GUESS-LOG-FILE.
+001000     COPY GLOGREC.
+001010 FD  PLAYERS-FILE.
+001020     COPY PLAYREC.
+001030 FD  GAME-CTL-FILE.
+001040     COPY GMCTLREC.
+001050 FD  CHECKPOINT-FILE.
+001060     COPY CKPTREC.
+001070 FD  LEADERBOARD-FILE.
+001080     COPY LBDREC.
+001090 WORKING-STORAGE SECTION.
+001100 01  FS-DRAW-CTL             PIC X(02).
+001110     88  FS-DRAW-CTL-OK             VALUE "00".
+001120 01  FS-GUESS-LOG            PIC X(02).
+001130     88  FS-GUESS-LOG-OK            VALUE "00".
+001140 01  FS-PLAYERS              PIC X(02).
+001150     88  FS-PLAYERS-OK              VALUE "00".
+001160 01  FS-GAME-CTL             PIC X(02).
+001170     88  FS-GAME-CTL-OK             VALUE "00".
+001180 01  FS-CHECKPOINT           PIC X(02).
+001190     88  FS-CHECKPOINT-OK           VALUE "00".
+001200 01  WS-TODAY-DATE           PIC 9(08).
+001210 01  WS-PLAYER-ID            PIC X(10) VALUE SPACES.
+001220 01  WS-ATTEMPT-COUNT        PIC 99 VALUE ZEROS.
+001230 01  WS-SMALL-HINT-CNT       PIC 99 VALUE ZEROS.
+001240 01  WS-BIG-HINT-CNT         PIC 99 VALUE ZEROS.
+001250 01  WS-OUTCOME-SW           PIC X(01) VALUE "N".
+001260     88  WS-WON                     VALUE "Y".
+001270 01  USR PIC 99 VALUE ZEROS.
+001280 01  GUESS PIC 99 VALUE ZEROS.
+001290 01  WS-GUESS-RAW            PIC X(03) VALUE SPACES.
+001300 01  WS-VALID-SW             PIC X(01) VALUE "N".
+001310     88  WS-GUESS-VALID             VALUE "Y".
+001320 01  WS-NUMERIC-SW           PIC X(01) VALUE "N".
+001330     88  WS-NUMERIC-OK              VALUE "Y".
+001340 01  WS-RESUMED-SW           PIC X(01) VALUE "N".
+001350     88  WS-RESUMED                 VALUE "Y".
+001360 01  WS-CKPT-EXISTS-SW       PIC X(01) VALUE "N".
+001370     88  WS-CKPT-EXISTS             VALUE "Y".
+001380 01  WS-HINT-MODE-SW         PIC X(01) VALUE "H".
+001390     88  WS-HARD-MODE                VALUE "H" "h".
+001400     88  WS-WARM-MODE                VALUE "W" "w".
+001410 01  WS-DISTANCE             PIC 99 COMP VALUE ZERO.
+001420 01  FS-LEADERBOARD          PIC X(02).
+001430     88  FS-LEADERBOARD-OK          VALUE "00".
+001440 01  WS-LBD-EXISTS-SW        PIC X(01) VALUE "N".
+001450     88  WS-LBD-EXISTS               VALUE "Y".
+001460 01  WS-WEEK-ENDING          PIC 9(08).
+001470 01  WS-WEEK-INT             PIC 9(08) COMP.
+001480 01  WS-WEEK-DAY-MOD         PIC 9(01) COMP.
+001490 PROCEDURE DIVISION.
+001500 0000-MAINLINE.
+001510     PERFORM 1200-GET-CONTROL THRU 1200-EXIT
+001520     PERFORM 1500-GET-PLAYER THRU 1500-EXIT
+001530     PERFORM 1600-CHECK-RESUME THRU 1600-EXIT
+001540     IF NOT WS-RESUMED
+001550         PERFORM 1000-GET-DRAW THRU 1000-EXIT
+001560         PERFORM 1700-GET-MODE THRU 1700-EXIT
+001570     END-IF
+001580     PERFORM 2000-PLAY-GAME THRU 2000-EXIT
+001590     PERFORM 2900-CLEAR-CHECKPOINT THRU 2900-EXIT
+001600     PERFORM 3000-LOG-GAME THRU 3000-EXIT
+001610     PERFORM 4000-UPDATE-PLAYER THRU 4000-EXIT
+001620     PERFORM 4500-UPDATE-LEADERBOARD THRU 4500-EXIT
+001630     STOP RUN.
+001640*-----------------------------------------------------------------
+001650* 1000-GET-DRAW - READ TODAY'S DRAW FROM DRAW-CTL.  DRAWSET MUST
+001660*                 HAVE RUN AT START OF BUSINESS TO SET IT.
+001670*-----------------------------------------------------------------
+001680 1000-GET-DRAW.
+001690     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+001700     MOVE WS-TODAY-DATE TO DC-DRAW-DATE
+001710     OPEN INPUT DRAW-CTL-FILE
+001720     IF NOT FS-DRAW-CTL-OK
+001730         DISPLAY "GUESS: UNABLE TO OPEN DRAW-CTL." UPON CONSOLE
+001740         STOP RUN
+001750     END-IF
+001760     READ DRAW-CTL-FILE
+001770         INVALID KEY
+001780             DISPLAY "GUESS: NO DRAW HAS BEEN SET FOR TODAY."
+001790                 UPON CONSOLE
+001800             DISPLAY "GUESS: RUN DRAWSET FIRST." UPON CONSOLE
+001810             CLOSE DRAW-CTL-FILE
+001820             STOP RUN
+001830     END-READ
+001840     MOVE DC-DRAW-NUMBER TO GUESS
+001850     MOVE DC-DRAW-CEILING TO GC-CEILING
+001860     CLOSE DRAW-CTL-FILE.
+001870 1000-EXIT.
+001880     EXIT.
+001890*-----------------------------------------------------------------
+001900* 1200-GET-CONTROL - READ THE SHARED GAME-CTL RECORD FOR THE
+001910*                    ATTEMPT COUNT (AND A DEFAULT CEILING, WHICH
+001920*                    1000-GET-DRAW OVERRIDES WITH TODAY'S ACTUAL
+001930*                    DRAW CEILING ONCE IT IS KNOWN).  IF NO
+001940*                    GAME-CTL RECORD EXISTS, STANDARD MODE
+001950*                    (0-99, 10 ATTEMPTS) APPLIES.
+001960*-----------------------------------------------------------------
+001970 1200-GET-CONTROL.
+001980     MOVE 99 TO GC-CEILING
+001990     MOVE 10 TO GC-ATTEMPTS
+002000     OPEN INPUT GAME-CTL-FILE
+002010     IF FS-GAME-CTL-OK
+002020         READ GAME-CTL-FILE
+002030             AT END
+002040                 CONTINUE
+002050         END-READ
+002060         CLOSE GAME-CTL-FILE
+002070     END-IF.
+002080 1200-EXIT.
+002090     EXIT.
+002100*-----------------------------------------------------------------
+002110* 1500-GET-PLAYER - PROMPT FOR THE PLAYER ID AND LOOK IT UP ON
+002120*                   THE ROSTER, ADDING A NEW ROSTER RECORD WITH
+002130*                   ZEROED STATS THE FIRST TIME THIS ID PLAYS.
+002140*-----------------------------------------------------------------
+002150 1500-GET-PLAYER.
+002160     DISPLAY "PLAYER/OPERATOR ID?" UPON CONSOLE
+002170     ACCEPT WS-PLAYER-ID FROM CONSOLE
+002180     OPEN I-O PLAYERS-FILE
+002190     IF NOT FS-PLAYERS-OK
+002200         CLOSE PLAYERS-FILE
+002210         OPEN OUTPUT PLAYERS-FILE
+002220         CLOSE PLAYERS-FILE
+002230         OPEN I-O PLAYERS-FILE
+002240     END-IF
+002250     MOVE WS-PLAYER-ID TO PL-PLAYER-ID
+002260     READ PLAYERS-FILE
+002270         INVALID KEY
+002280             MOVE SPACES TO PL-PLAYER-NAME
+002290             MOVE ZERO TO PL-GAMES-PLAYED
+002300             MOVE ZERO TO PL-GAMES-WON
+002310             MOVE ZERO TO PL-GAMES-LOST
+002320             MOVE ZERO TO PL-CURRENT-STREAK
+002330             WRITE PLAYERS-RECORD
+002340     END-READ.
+002350 1500-EXIT.
+002360     EXIT.
+002370*-----------------------------------------------------------------
+002380* 1600-CHECK-RESUME - LOOK FOR A CHECKPOINTED GAME LEFT IN
+002390*                     PROGRESS FOR THIS PLAYER (A DROPPED
+002400*                     CONSOLE SESSION) AND RESTORE IT IN PLACE
+002410*                     OF TODAY'S DRAW IF ONE IS FOUND AND IT WAS
+002420*                     CHECKPOINTED AGAINST TODAY'S DRAW.  A
+002430*                     CHECKPOINT LEFT OVER FROM AN EARLIER DAY IS
+002440*                     IGNORED SO THE PLAYER GETS A FRESH DRAW.
+002450*-----------------------------------------------------------------
+002460 1600-CHECK-RESUME.
+002470     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+002480     OPEN I-O CHECKPOINT-FILE
+002490     IF NOT FS-CHECKPOINT-OK
+002500         CLOSE CHECKPOINT-FILE
+002510         OPEN OUTPUT CHECKPOINT-FILE
+002520         CLOSE CHECKPOINT-FILE
+002530         OPEN I-O CHECKPOINT-FILE
+002540     END-IF
+002550     MOVE WS-PLAYER-ID TO CK-PLAYER-ID
+002560     READ CHECKPOINT-FILE
+002570         INVALID KEY
+002580             MOVE "N" TO WS-CKPT-EXISTS-SW
+002590         NOT INVALID KEY
+002600             MOVE "Y" TO WS-CKPT-EXISTS-SW
+002610     END-READ
+002620     IF WS-CKPT-EXISTS AND CK-IN-PROGRESS
+002630             AND CK-DRAW-DATE = WS-TODAY-DATE
+002640         MOVE "Y" TO WS-RESUMED-SW
+002650         MOVE CK-DRAWN-NUMBER TO GUESS
+002660         MOVE CK-CEILING TO GC-CEILING
+002670         MOVE CK-ATTEMPTS-ALLOWED TO GC-ATTEMPTS
+002680         MOVE CK-ATTEMPTS-USED TO WS-ATTEMPT-COUNT
+002690         MOVE CK-SMALL-HINT-CNT TO WS-SMALL-HINT-CNT
+002700         MOVE CK-BIG-HINT-CNT TO WS-BIG-HINT-CNT
+002710         MOVE CK-HINT-MODE-SW TO WS-HINT-MODE-SW
+002720         MOVE CK-OUTCOME-SW TO WS-OUTCOME-SW
+002730         DISPLAY "GUESS: RESUMING YOUR GAME IN PROGRESS."
+002740             UPON CONSOLE
+002750     END-IF.
+002760 1600-EXIT.
+002770     EXIT.
+002780*-----------------------------------------------------------------
+002790* 1700-GET-MODE - LET THE PLAYER PICK TOO SMALL/TOO BIG (HARD)
+002800*                 OR WARMER/COLDER PROXIMITY HINTS FOR THIS GAME.
+002810*-----------------------------------------------------------------
+002820 1700-GET-MODE.
+002830     DISPLAY "HINT MODE - (H)ARD OR (W)ARMER/COLDER?"
+002840         UPON CONSOLE
+002850     ACCEPT WS-HINT-MODE-SW FROM CONSOLE
+002860     IF NOT WS-HARD-MODE AND NOT WS-WARM-MODE
+002870         MOVE "H" TO WS-HINT-MODE-SW
+002880     END-IF.
+002890 1700-EXIT.
+002900     EXIT.
+002910*-----------------------------------------------------------------
+002920* 2000-PLAY-GAME - GUESSES AGAINST TODAY'S DRAWN NUMBER, UP TO
+002930*                  THE CONFIGURED ATTEMPT LIMIT.
+002940*-----------------------------------------------------------------
+002950 2000-PLAY-GAME.
+002960     PERFORM 2100-ONE-GUESS THRU 2100-EXIT
+002970         UNTIL WS-ATTEMPT-COUNT >= GC-ATTEMPTS OR WS-WON.
+002980 2000-EXIT.
+002990     EXIT.
+003000*-----------------------------------------------------------------
+003010* 2100-ONE-GUESS - PLAY ONE ROUND AGAINST TODAY'S DRAWN NUMBER.
+003020*-----------------------------------------------------------------
+003030 2100-ONE-GUESS.
+003040     MOVE "N" TO WS-VALID-SW
+003050     PERFORM 2150-GET-VALID-GUESS THRU 2150-EXIT
+003060         UNTIL WS-GUESS-VALID
+003070     ADD 1 TO WS-ATTEMPT-COUNT
+003080     IF GUESS = USR THEN
+003090         DISPLAY "CORRECT!" UPON CONSOLE
+003100         MOVE "Y" TO WS-OUTCOME-SW
+003110     ELSE
+003120         IF GUESS > USR
+003130             ADD 1 TO WS-SMALL-HINT-CNT
+003140         ELSE
+003150             ADD 1 TO WS-BIG-HINT-CNT
+003160         END-IF
+003170         PERFORM 2170-SHOW-HINT THRU 2170-EXIT
+003180     END-IF
+003190     PERFORM 2190-SAVE-CHECKPOINT THRU 2190-EXIT.
+003200 2100-EXIT.
+003210     EXIT.
+003220*-----------------------------------------------------------------
+003230* 2170-SHOW-HINT - SHOW EITHER THE STANDARD TOO SMALL/TOO BIG
+003240*                  HINT OR, IN WARMER/COLDER MODE, HOW CLOSE THE
+003250*                  LAST GUESS WAS TO THE DRAWN NUMBER.
+003260*-----------------------------------------------------------------
+003270 2170-SHOW-HINT.
+003280     IF WS-WARM-MODE
+003290         PERFORM 2180-WARM-HINT THRU 2180-EXIT
+003300     ELSE
+003310         IF GUESS > USR
+003320             DISPLAY "TOO SMALL." UPON CONSOLE
+003330         ELSE
+003340             DISPLAY "TOO BIG." UPON CONSOLE
+003350         END-IF
+003360     END-IF.
+003370 2170-EXIT.
+003380     EXIT.
+003390*-----------------------------------------------------------------
+003400* 2180-WARM-HINT - DISPLAY A HOT/WARM/COLD HINT BASED ON HOW FAR
+003410*                  THE LAST GUESS WAS FROM THE DRAWN NUMBER.
+003420*-----------------------------------------------------------------
+003430 2180-WARM-HINT.
+003440     COMPUTE WS-DISTANCE = FUNCTION ABS(GUESS - USR)
+003450     EVALUATE TRUE
+003460         WHEN WS-DISTANCE <= 5
+003470             DISPLAY "HOT!" UPON CONSOLE
+003480         WHEN WS-DISTANCE <= 15
+003490             DISPLAY "WARM." UPON CONSOLE
+003500         WHEN OTHER
+003510             DISPLAY "COLD." UPON CONSOLE
+003520     END-EVALUATE.
+003530 2180-EXIT.
+003540     EXIT.
+003550*-----------------------------------------------------------------
+003560* 2190-SAVE-CHECKPOINT - RECORD WHERE THIS GAME STANDS SO FAR SO
+003570*                        IT CAN BE RESUMED IF THE SESSION DROPS
+003580*                        BEFORE THE PLAYER FINISHES.
+003590*-----------------------------------------------------------------
+003600 2190-SAVE-CHECKPOINT.
+003610     MOVE WS-PLAYER-ID TO CK-PLAYER-ID
+003620     MOVE WS-TODAY-DATE TO CK-DRAW-DATE
+003630     MOVE GUESS TO CK-DRAWN-NUMBER
+003640     MOVE GC-CEILING TO CK-CEILING
+003650     MOVE GC-ATTEMPTS TO CK-ATTEMPTS-ALLOWED
+003660     MOVE WS-ATTEMPT-COUNT TO CK-ATTEMPTS-USED
+003670     MOVE WS-SMALL-HINT-CNT TO CK-SMALL-HINT-CNT
+003680     MOVE WS-BIG-HINT-CNT TO CK-BIG-HINT-CNT
+003690     MOVE WS-HINT-MODE-SW TO CK-HINT-MODE-SW
+003700     MOVE WS-OUTCOME-SW TO CK-OUTCOME-SW
+003710     MOVE "Y" TO CK-IN-PROGRESS-SW
+003720     IF WS-CKPT-EXISTS
+003730         REWRITE CHECKPOINT-RECORD
+003740     ELSE
+003750         WRITE CHECKPOINT-RECORD
+003760         MOVE "Y" TO WS-CKPT-EXISTS-SW
+003770     END-IF.
+003780 2190-EXIT.
+003790     EXIT.
+003800*-----------------------------------------------------------------
+003810* 2150-GET-VALID-GUESS - PROMPT FOR ONE GUESS AND VALIDATE IT IS
+003820*                        NUMERIC AND WITHIN 00-GC-CEILING BEFORE
+003830*                        IT IS ACCEPTED.  A BAD ENTRY IS
+003840*                        RE-PROMPTED WITHOUT COSTING AN ATTEMPT.
+003850*-----------------------------------------------------------------
+003860 2150-GET-VALID-GUESS.
+003870     MOVE SPACES TO WS-GUESS-RAW
+003880     MOVE "N" TO WS-NUMERIC-SW
+003890     DISPLAY "GUESS(0-" GC-CEILING ")?" UPON CONSOLE
+003900     ACCEPT WS-GUESS-RAW FROM CONSOLE
+003910     EVALUATE TRUE
+003920         WHEN WS-GUESS-RAW(3:1) NOT = SPACE
+003930             DISPLAY "TOO MANY DIGITS - TRY AGAIN." UPON CONSOLE
+003940         WHEN WS-GUESS-RAW(1:1) = SPACE
+003950             DISPLAY "PLEASE ENTER A NUMBER - TRY AGAIN."
+003960                 UPON CONSOLE
+003970         WHEN WS-GUESS-RAW(2:1) NOT = SPACE
+003980             IF WS-GUESS-RAW(1:2) IS NUMERIC
+003990                 MOVE WS-GUESS-RAW(1:2) TO USR
+004000                 MOVE "Y" TO WS-NUMERIC-SW
+004010             ELSE
+004020                 DISPLAY "NOT A VALID NUMBER - TRY AGAIN."
+004030                     UPON CONSOLE
+004040             END-IF
+004050         WHEN WS-GUESS-RAW(1:1) IS NUMERIC
+004060             MOVE WS-GUESS-RAW(1:1) TO USR
+004070             MOVE "Y" TO WS-NUMERIC-SW
+004080         WHEN OTHER
+004090             DISPLAY "NOT A VALID NUMBER - TRY AGAIN."
+004100                 UPON CONSOLE
+004110     END-EVALUATE
+004120     IF WS-NUMERIC-OK
+004130         IF USR > GC-CEILING
+004140             DISPLAY "OUT OF RANGE - TRY AGAIN." UPON CONSOLE
+004150         ELSE
+004160             MOVE "Y" TO WS-VALID-SW
+004170         END-IF
+004180     END-IF.
+004190 2150-EXIT.
+004200     EXIT.
+004210*-----------------------------------------------------------------
+004220* 2900-CLEAR-CHECKPOINT - THE GAME IS OVER (WIN OR OUT OF
+004230*                         ATTEMPTS), SO MARK THE CHECKPOINT
+004240*                         RECORD NOT-IN-PROGRESS AND CLOSE THE
+004250*                         FILE.  LEAVING THE RECORD IN PLACE
+004260*                         RATHER THAN DELETING IT GIVES A SIMPLE
+004270*                         HISTORY OF THE PLAYER'S LAST GAME.
+004280*-----------------------------------------------------------------
+004290 2900-CLEAR-CHECKPOINT.
+004300     MOVE WS-PLAYER-ID TO CK-PLAYER-ID
+004310     MOVE "N" TO CK-IN-PROGRESS-SW
+004320     REWRITE CHECKPOINT-RECORD
+004330     CLOSE CHECKPOINT-FILE.
+004340 2900-EXIT.
+004350     EXIT.
+004360*-----------------------------------------------------------------
+004370* 3000-LOG-GAME - APPEND ONE AUDIT RECORD TO GUESS-LOG FOR THIS
+004380*                 GAME, WIN OR LOSS.
+004390*-----------------------------------------------------------------
+004400 3000-LOG-GAME.
+004410     ACCEPT GL-LOG-DATE FROM DATE YYYYMMDD
+004420     ACCEPT GL-LOG-TIME FROM TIME
+004430     MOVE WS-PLAYER-ID TO GL-PLAYER-ID
+004440     MOVE GUESS TO GL-DRAWN-NUMBER
+004450     MOVE WS-ATTEMPT-COUNT TO GL-ATTEMPTS-USED
+004460     MOVE WS-SMALL-HINT-CNT TO GL-SMALL-HINT-CNT
+004470     MOVE WS-BIG-HINT-CNT TO GL-BIG-HINT-CNT
+004480     IF WS-WON
+004490         MOVE "W" TO GL-OUTCOME
+004500     ELSE
+004510         MOVE "L" TO GL-OUTCOME
+004520     END-IF
+004530     OPEN EXTEND GUESS-LOG-FILE
+004540     IF NOT FS-GUESS-LOG-OK
+004550         OPEN OUTPUT GUESS-LOG-FILE
+004560     END-IF
+004570     WRITE GUESS-LOG-RECORD
+004580     CLOSE GUESS-LOG-FILE.
+004590 3000-EXIT.
+004600     EXIT.
+004610*-----------------------------------------------------------------
+004620* 4000-UPDATE-PLAYER - ROLL THIS GAME'S OUTCOME INTO THE
+004630*                      PLAYER'S STANDING STATS AND STREAK.
+004640*-----------------------------------------------------------------
+004650 4000-UPDATE-PLAYER.
+004660     MOVE WS-PLAYER-ID TO PL-PLAYER-ID
+004670     READ PLAYERS-FILE
+004680         INVALID KEY
+004690             DISPLAY "GUESS: PLAYER RECORD NOT FOUND ON UPDATE."
+004700                 UPON CONSOLE
+004710             CLOSE PLAYERS-FILE
+004720             GO TO 4000-EXIT
+004730     END-READ
+004740     ADD 1 TO PL-GAMES-PLAYED
+004750     IF WS-WON
+004760         ADD 1 TO PL-GAMES-WON
+004770         IF PL-CURRENT-STREAK IS POSITIVE
+004780             ADD 1 TO PL-CURRENT-STREAK
+004790         ELSE
+004800             MOVE 1 TO PL-CURRENT-STREAK
+004810         END-IF
+004820     ELSE
+004830         ADD 1 TO PL-GAMES-LOST
+004840         IF PL-CURRENT-STREAK IS NEGATIVE
+004850             SUBTRACT 1 FROM PL-CURRENT-STREAK
+004860         ELSE
+004870             MOVE -1 TO PL-CURRENT-STREAK
+004880         END-IF
+004890     END-IF
+004900     REWRITE PLAYERS-RECORD
+004910     CLOSE PLAYERS-FILE.
+004920 4000-EXIT.
+004930     EXIT.
+004940*-----------------------------------------------------------------
+004950* 4500-UPDATE-LEADERBOARD - ROLL THIS GAME INTO THE SHARED
+004960*                           WEEKLY LEADERBOARD.  THE COUNTERS
+004970*                           RESET THE FIRST TIME A PLAYER FINISHES
+004980*                           A GAME IN A NEW SUNDAY-SATURDAY WEEK.
+004990*-----------------------------------------------------------------
+005000 4500-UPDATE-LEADERBOARD.
+005010     PERFORM 4600-GET-WEEK-ENDING THRU 4600-EXIT
+005020     OPEN I-O LEADERBOARD-FILE
+005030     IF NOT FS-LEADERBOARD-OK
+005040         CLOSE LEADERBOARD-FILE
+005050         OPEN OUTPUT LEADERBOARD-FILE
+005060         CLOSE LEADERBOARD-FILE
+005070         OPEN I-O LEADERBOARD-FILE
+005080     END-IF
+005090     MOVE WS-PLAYER-ID TO LB-PLAYER-ID
+005100     READ LEADERBOARD-FILE
+005110         INVALID KEY
+005120             MOVE "N" TO WS-LBD-EXISTS-SW
+005130             MOVE ZERO TO LB-GAMES-PLAYED
+005140             MOVE ZERO TO LB-GAMES-WON
+005150             MOVE ZERO TO LB-BEST-STREAK
+005160         NOT INVALID KEY
+005170             MOVE "Y" TO WS-LBD-EXISTS-SW
+005180             IF LB-WEEK-ENDING NOT = WS-WEEK-ENDING
+005190                 MOVE ZERO TO LB-GAMES-PLAYED
+005200                 MOVE ZERO TO LB-GAMES-WON
+005210                 MOVE ZERO TO LB-BEST-STREAK
+005220             END-IF
+005230     END-READ
+005240     MOVE WS-WEEK-ENDING TO LB-WEEK-ENDING
+005250     ADD 1 TO LB-GAMES-PLAYED
+005260     IF WS-WON
+005270         ADD 1 TO LB-GAMES-WON
+005280     END-IF
+005290     IF PL-CURRENT-STREAK > LB-BEST-STREAK
+005300         MOVE PL-CURRENT-STREAK TO LB-BEST-STREAK
+005310     END-IF
+005320     IF WS-LBD-EXISTS
+005330         REWRITE LEADERBOARD-RECORD
+005340     ELSE
+005350         WRITE LEADERBOARD-RECORD
+005360     END-IF
+005370     CLOSE LEADERBOARD-FILE.
+005380 4500-EXIT.
+005390     EXIT.
+005400*-----------------------------------------------------------------
+005410* 4600-GET-WEEK-ENDING - DERIVE THE SATURDAY THAT ENDS THE
+005420*                        SUNDAY-SATURDAY WEEK CONTAINING TODAY.
+005430*-----------------------------------------------------------------
+005440 4600-GET-WEEK-ENDING.
+005450     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+005460     COMPUTE WS-WEEK-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+005470     COMPUTE WS-WEEK-DAY-MOD = FUNCTION MOD(WS-WEEK-INT, 7)
+005480     ADD 6 TO WS-WEEK-INT
+005490     SUBTRACT WS-WEEK-DAY-MOD FROM WS-WEEK-INT
+005500     COMPUTE WS-WEEK-ENDING =
+005510         FUNCTION DATE-OF-INTEGER(WS-WEEK-INT).
+005520 4600-EXIT.
+005530     EXIT.
+005540 END PROGRAM GUESS.
