@@ -0,0 +1,82 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GMCTLMNT.
+000030 AUTHOR. D L MORRIS.
+000040 INSTALLATION. GAME FLOOR OPERATIONS.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/26   DLM   ORIGINAL PROGRAM.  OPERATOR UTILITY TO SET
+000120*                  THE SHARED GAME-CTL CONTROL RECORD (GUESS
+000130*                  RANGE CEILING AND ATTEMPT COUNT) SO STANDARD
+000140*                  OR QUICK LUNCHTIME MODE CAN BE SWITCHED ON
+000150*                  THE FLOOR WITHOUT A RECOMPILE OF GUESS OR
+000160*                  DRAWSET.
+000170*-----------------------------------------------------------------
+000180* RUN THIS ONCE BEFORE DRAWSET TO PUT THE FLOOR IN LUNCHTIME
+000190* MODE (A SMALLER CEILING, FEWER ATTEMPTS) AND AGAIN AT THE END
+000200* OF LUNCH TO PUT IT BACK.  WITH NO GAME-CTL RECORD ON FILE,
+000210* DRAWSET AND GUESS BOTH DEFAULT TO STANDARD MODE (0-99, 10
+000220* ATTEMPTS).
+000230*-----------------------------------------------------------------
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT GAME-CTL-FILE ASSIGN TO "GAMECTL"
+000280         ORGANIZATION IS SEQUENTIAL
+000290         FILE STATUS IS FS-GAME-CTL.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  GAME-CTL-FILE.
+000330     COPY GMCTLREC.
+000340 WORKING-STORAGE SECTION.
+000350 01  FS-GAME-CTL             PIC X(02).
+000360     88  FS-GAME-CTL-OK             VALUE "00".
+000370 01  WS-CEILING-RAW           PIC X(02).
+000380 01  WS-ATTEMPTS-RAW          PIC X(02).
+000390 PROCEDURE DIVISION.
+000400 0000-MAINLINE.
+000410     PERFORM 1000-GET-SETTINGS THRU 1000-EXIT
+000420     PERFORM 2000-WRITE-CONTROL THRU 2000-EXIT
+000430     STOP RUN.
+000440*-----------------------------------------------------------------
+000450* 1000-GET-SETTINGS - PROMPT THE OPERATOR FOR THE CEILING AND
+000460*                     ATTEMPT COUNT, DEFAULTING TO STANDARD MODE
+000470*                     (0-99, 10 ATTEMPTS) ON A BLANK ENTRY.
+000480*-----------------------------------------------------------------
+000490 1000-GET-SETTINGS.
+000500     MOVE 99 TO GC-CEILING
+000510     MOVE 10 TO GC-ATTEMPTS
+000520     DISPLAY "GAME-CTL MAINTENANCE" UPON CONSOLE
+000530     DISPLAY "GUESS RANGE CEILING (BLANK = 99)?" UPON CONSOLE
+000540     ACCEPT WS-CEILING-RAW FROM CONSOLE
+000550     IF WS-CEILING-RAW IS NUMERIC AND WS-CEILING-RAW > "00"
+000560         MOVE WS-CEILING-RAW TO GC-CEILING
+000570     END-IF
+000580     DISPLAY "ATTEMPTS ALLOWED (BLANK = 10)?" UPON CONSOLE
+000590     ACCEPT WS-ATTEMPTS-RAW FROM CONSOLE
+000600     IF WS-ATTEMPTS-RAW IS NUMERIC AND WS-ATTEMPTS-RAW > "00"
+000610         MOVE WS-ATTEMPTS-RAW TO GC-ATTEMPTS
+000620     END-IF.
+000630 1000-EXIT.
+000640     EXIT.
+000650*-----------------------------------------------------------------
+000660* 2000-WRITE-CONTROL - WRITE THE SINGLE GAME-CTL RECORD,
+000670*                      REPLACING WHATEVER SETTING WAS THERE
+000680*                      BEFORE.
+000690*-----------------------------------------------------------------
+000700 2000-WRITE-CONTROL.
+000710     OPEN OUTPUT GAME-CTL-FILE
+000720     IF NOT FS-GAME-CTL-OK
+000730         DISPLAY "GMCTLMNT: UNABLE TO OPEN GAME-CTL." UPON CONSOLE
+000740         STOP RUN
+000750     END-IF
+000760     WRITE GAME-CTL-RECORD
+000770     CLOSE GAME-CTL-FILE
+000780     DISPLAY "GMCTLMNT: GAME-CTL UPDATED - CEILING " GC-CEILING
+000790         " ATTEMPTS " GC-ATTEMPTS UPON CONSOLE.
+000800 2000-EXIT.
+000810     EXIT.
+000820 END PROGRAM GMCTLMNT.
