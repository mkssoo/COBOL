@@ -0,0 +1,167 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PLAYMAIN.
+000030 AUTHOR. D L MORRIS.
+000040 INSTALLATION. GAME FLOOR OPERATIONS.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/26   DLM   ORIGINAL PROGRAM.  MAINTENANCE SCREEN FOR THE
+000120*                  PLAYER ROSTER (PLAYERS-FILE) - ADD A PLAYER,
+000130*                  LOOK UP A PLAYER'S STANDING STATS, OR ADJUST
+000140*                  STATS BY HAND FOR A CORRECTION.
+000150* 08/08/26   DLM   DROPPED FS-PLAYERS-NOTFOUND - EVERY READ IN
+000160*                  THIS PROGRAM ALREADY BRANCHES ON INVALID KEY,
+000170*                  SO THE CONDITION WAS NEVER TESTED.
+000180*-----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT PLAYERS-FILE ASSIGN TO "PLAYERS"
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS DYNAMIC
+000250         RECORD KEY IS PL-PLAYER-ID
+000260         FILE STATUS IS FS-PLAYERS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  PLAYERS-FILE.
+000300     COPY PLAYREC.
+000310 WORKING-STORAGE SECTION.
+000320 01  FS-PLAYERS              PIC X(02).
+000330     88  FS-PLAYERS-OK              VALUE "00".
+000340 01  WS-SWITCHES.
+000350     05  WS-EOJ-SW               PIC X(01) VALUE "N".
+000360         88  WS-EOJ                  VALUE "Y".
+000370 01  WS-MENU-CHOICE           PIC X(01).
+000380 01  WS-LOOKUP-ID             PIC X(10).
+000390 01  WS-ADJ-FIELD             PIC X(01).
+000400 01  WS-ADJ-VALUE             PIC S9(05).
+000410 PROCEDURE DIVISION.
+000420 0000-MAINLINE.
+000430     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000440     PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+000450         UNTIL WS-EOJ
+000460     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000470     STOP RUN.
+000480*-----------------------------------------------------------------
+000490* 1000-INITIALIZE - OPEN THE ROSTER, CREATING IT THE FIRST TIME.
+000500*-----------------------------------------------------------------
+000510 1000-INITIALIZE.
+000520     OPEN I-O PLAYERS-FILE
+000530     IF NOT FS-PLAYERS-OK
+000540         CLOSE PLAYERS-FILE
+000550         OPEN OUTPUT PLAYERS-FILE
+000560         CLOSE PLAYERS-FILE
+000570         OPEN I-O PLAYERS-FILE
+000580     END-IF.
+000590 1000-EXIT.
+000600     EXIT.
+000610*-----------------------------------------------------------------
+000620* 2000-PROCESS-MENU - DISPLAY THE MENU AND DISPATCH ONE CHOICE.
+000630*-----------------------------------------------------------------
+000640 2000-PROCESS-MENU.
+000650     DISPLAY " " UPON CONSOLE
+000660     DISPLAY "PLAYER ROSTER MAINTENANCE" UPON CONSOLE
+000670     DISPLAY "  1 - ADD PLAYER" UPON CONSOLE
+000680     DISPLAY "  2 - LOOK UP PLAYER" UPON CONSOLE
+000690     DISPLAY "  3 - ADJUST PLAYER STATS" UPON CONSOLE
+000700     DISPLAY "  4 - EXIT" UPON CONSOLE
+000710     DISPLAY "SELECTION?" UPON CONSOLE
+000720     ACCEPT WS-MENU-CHOICE FROM CONSOLE
+000730     EVALUATE WS-MENU-CHOICE
+000740         WHEN "1"
+000750             PERFORM 3000-ADD-PLAYER THRU 3000-EXIT
+000760         WHEN "2"
+000770             PERFORM 4000-LOOKUP-PLAYER THRU 4000-EXIT
+000780         WHEN "3"
+000790             PERFORM 5000-ADJUST-STATS THRU 5000-EXIT
+000800         WHEN "4"
+000810             MOVE "Y" TO WS-EOJ-SW
+000820         WHEN OTHER
+000830             DISPLAY "INVALID SELECTION." UPON CONSOLE
+000840     END-EVALUATE.
+000850 2000-EXIT.
+000860     EXIT.
+000870*-----------------------------------------------------------------
+000880* 3000-ADD-PLAYER - ADD A NEW PLAYER WITH STATS ZEROED.
+000890*-----------------------------------------------------------------
+000900 3000-ADD-PLAYER.
+000910     DISPLAY "NEW PLAYER ID?" UPON CONSOLE
+000920     ACCEPT PL-PLAYER-ID FROM CONSOLE
+000930     DISPLAY "PLAYER NAME?" UPON CONSOLE
+000940     ACCEPT PL-PLAYER-NAME FROM CONSOLE
+000950     MOVE ZERO TO PL-GAMES-PLAYED
+000960     MOVE ZERO TO PL-GAMES-WON
+000970     MOVE ZERO TO PL-GAMES-LOST
+000980     MOVE ZERO TO PL-CURRENT-STREAK
+000990     WRITE PLAYERS-RECORD
+001000         INVALID KEY
+001010             DISPLAY "PLAYER ID ALREADY ON FILE." UPON CONSOLE
+001020         NOT INVALID KEY
+001030             DISPLAY "PLAYER ADDED." UPON CONSOLE
+001040     END-WRITE.
+001050 3000-EXIT.
+001060     EXIT.
+001070*-----------------------------------------------------------------
+001080* 4000-LOOKUP-PLAYER - DISPLAY ONE PLAYER'S STANDING STATS.
+001090*-----------------------------------------------------------------
+001100 4000-LOOKUP-PLAYER.
+001110     DISPLAY "PLAYER ID?" UPON CONSOLE
+001120     ACCEPT WS-LOOKUP-ID FROM CONSOLE
+001130     MOVE WS-LOOKUP-ID TO PL-PLAYER-ID
+001140     READ PLAYERS-FILE
+001150         INVALID KEY
+001160             DISPLAY "PLAYER NOT ON FILE." UPON CONSOLE
+001170         NOT INVALID KEY
+001180             DISPLAY "NAME    : " PL-PLAYER-NAME UPON CONSOLE
+001190             DISPLAY "PLAYED  : " PL-GAMES-PLAYED UPON CONSOLE
+001200             DISPLAY "WON     : " PL-GAMES-WON UPON CONSOLE
+001210             DISPLAY "LOST    : " PL-GAMES-LOST UPON CONSOLE
+001220             DISPLAY "STREAK  : " PL-CURRENT-STREAK UPON CONSOLE
+001230     END-READ.
+001240 4000-EXIT.
+001250     EXIT.
+001260*-----------------------------------------------------------------
+001270* 5000-ADJUST-STATS - HAND-CORRECT ONE STAT FIELD FOR A PLAYER.
+001280*-----------------------------------------------------------------
+001290 5000-ADJUST-STATS.
+001300     DISPLAY "PLAYER ID?" UPON CONSOLE
+001310     ACCEPT WS-LOOKUP-ID FROM CONSOLE
+001320     MOVE WS-LOOKUP-ID TO PL-PLAYER-ID
+001330     READ PLAYERS-FILE
+001340         INVALID KEY
+001350             DISPLAY "PLAYER NOT ON FILE." UPON CONSOLE
+001360             GO TO 5000-EXIT
+001370     END-READ
+001380     DISPLAY "FIELD TO ADJUST - P)LAYED W)ON L)OST S)TREAK?"
+001390         UPON CONSOLE
+001400     ACCEPT WS-ADJ-FIELD FROM CONSOLE
+001410     DISPLAY "NEW VALUE?" UPON CONSOLE
+001420     ACCEPT WS-ADJ-VALUE FROM CONSOLE
+001430     EVALUATE WS-ADJ-FIELD
+001440         WHEN "P" WHEN "p"
+001450             MOVE WS-ADJ-VALUE TO PL-GAMES-PLAYED
+001460         WHEN "W" WHEN "w"
+001470             MOVE WS-ADJ-VALUE TO PL-GAMES-WON
+001480         WHEN "L" WHEN "l"
+001490             MOVE WS-ADJ-VALUE TO PL-GAMES-LOST
+001500         WHEN "S" WHEN "s"
+001510             MOVE WS-ADJ-VALUE TO PL-CURRENT-STREAK
+001520         WHEN OTHER
+001530             DISPLAY "INVALID FIELD." UPON CONSOLE
+001540             GO TO 5000-EXIT
+001550     END-EVALUATE
+001560     REWRITE PLAYERS-RECORD
+001570     DISPLAY "PLAYER RECORD UPDATED." UPON CONSOLE.
+001580 5000-EXIT.
+001590     EXIT.
+001600*-----------------------------------------------------------------
+001610* 9000-TERMINATE - CLOSE THE ROSTER.
+001620*-----------------------------------------------------------------
+001630 9000-TERMINATE.
+001640     CLOSE PLAYERS-FILE.
+001650 9000-EXIT.
+001660     EXIT.
+001670 END PROGRAM PLAYMAIN.
