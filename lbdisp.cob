@@ -0,0 +1,240 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LBDISP.
+000030 AUTHOR. D L MORRIS.
+000040 INSTALLATION. GAME FLOOR OPERATIONS.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/26   DLM   ORIGINAL PROGRAM.  LOADS THE SHARED WEEKLY
+000120*                  LEADERBOARD (LDRBRD) INTO A TABLE, RANKS IT
+000130*                  BY GAMES WON, AND DISPLAYS IT TO THE CONSOLE.
+000140* 08/08/26   DLM   SKIP LEADERBOARD ENTRIES THAT ARE NOT FOR THE
+000150*                  CURRENT SUNDAY-SATURDAY WEEK.  A PLAYER WHO
+000160*                  HAS NOT YET PLAYED THIS WEEK STILL CARRIES
+000170*                  LAST WEEK'S COUNTS ON FILE UNTIL GUESS RESETS
+000180*                  THEM, AND THOSE STALE COUNTS DO NOT BELONG ON
+000190*                  THIS WEEK'S BOARD.
+000200* 08/08/26   DLM   DROPPED WS-RANK-ED - DET-RANK IS MOVED FROM
+000210*                  WS-RANK DIRECTLY, SO THE EDITED FIELD WAS
+000220*                  NEVER USED.
+000230* 08/08/26   DLM   DISPLAY A WARNING THE FIRST TIME THE 200-ENTRY
+000240*                  TABLE CAP IS HIT SO A SUPERVISOR KNOWS THE
+000250*                  BOARD IS INCOMPLETE, INSTEAD OF SILENTLY
+000260*                  DROPPING THE EXCESS ENTRIES.
+000270*-----------------------------------------------------------------
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT LEADERBOARD-FILE ASSIGN TO "LDRBRD"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS LB-PLAYER-ID
+000350         FILE STATUS IS FS-LEADERBOARD.
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  LEADERBOARD-FILE.
+000390     COPY LBDREC.
+000400 WORKING-STORAGE SECTION.
+000410 01  FS-LEADERBOARD           PIC X(02).
+000420     88  FS-LEADERBOARD-OK           VALUE "00".
+000430 01  WS-SWITCHES.
+000440     05  WS-EOF-SW               PIC X(01) VALUE "N".
+000450         88  WS-EOF                  VALUE "Y".
+000460     05  WS-TABLE-FULL-SW        PIC X(01) VALUE "N".
+000470         88  WS-TABLE-FULL               VALUE "Y".
+000480 01  WS-ENTRY-COUNT              PIC 9(05) COMP VALUE ZERO.
+000490 01  WS-SUB-1                    PIC 9(05) COMP VALUE ZERO.
+000500 01  WS-SUB-2                    PIC 9(05) COMP VALUE ZERO.
+000510 01  WS-SWAP-SW                  PIC X(01) VALUE "N".
+000520     88  WS-SWAP-MADE                VALUE "Y".
+000530 01  WS-RANK                     PIC 9(03) VALUE ZERO.
+000540 01  WS-TODAY-DATE               PIC 9(08).
+000550 01  WS-WEEK-ENDING              PIC 9(08).
+000560 01  WS-WEEK-INT                 PIC 9(08) COMP.
+000570 01  WS-WEEK-DAY-MOD             PIC 9(01) COMP.
+000580 01  LBD-TABLE.
+000590     05  LBD-ENTRY OCCURS 200 TIMES
+000600                 INDEXED BY LBD-IDX.
+000610         10  LBD-PLAYER-ID           PIC X(10).
+000620         10  LBD-WEEK-ENDING         PIC 9(08).
+000630         10  LBD-GAMES-PLAYED        PIC 9(05) COMP.
+000640         10  LBD-GAMES-WON           PIC 9(05) COMP.
+000650         10  LBD-BEST-STREAK         PIC 9(05) COMP.
+000660 01  LBD-HOLD-ENTRY.
+000670     05  LBD-HOLD-PLAYER-ID          PIC X(10).
+000680     05  LBD-HOLD-WEEK-ENDING        PIC 9(08).
+000690     05  LBD-HOLD-GAMES-PLAYED       PIC 9(05) COMP.
+000700     05  LBD-HOLD-GAMES-WON          PIC 9(05) COMP.
+000710     05  LBD-HOLD-BEST-STREAK        PIC 9(05) COMP.
+000720 01  WS-DETAIL-LINE.
+000730     05  DET-RANK                PIC ZZ9.
+000740     05  FILLER                  PIC X(03) VALUE SPACES.
+000750     05  DET-PLAYER-ID           PIC X(10).
+000760     05  FILLER                  PIC X(03) VALUE SPACES.
+000770     05  DET-GAMES-PLAYED        PIC ZZZZ9.
+000780     05  FILLER                  PIC X(05) VALUE SPACES.
+000790     05  DET-GAMES-WON           PIC ZZZZ9.
+000800     05  FILLER                  PIC X(05) VALUE SPACES.
+000810     05  DET-BEST-STREAK         PIC ZZZZ9.
+000820 PROCEDURE DIVISION.
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000850     PERFORM 1100-GET-WEEK-ENDING THRU 1100-EXIT
+000860     PERFORM 2000-LOAD-TABLE THRU 2000-EXIT
+000870         UNTIL WS-EOF
+000880     PERFORM 3000-SORT-TABLE THRU 3000-EXIT
+000890     PERFORM 4000-DISPLAY-TABLE THRU 4000-EXIT
+000900     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000910     STOP RUN.
+000920*-----------------------------------------------------------------
+000930* 1000-INITIALIZE - OPEN THE LEADERBOARD FOR INPUT.
+000940*-----------------------------------------------------------------
+000950 1000-INITIALIZE.
+000960     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+000970     OPEN INPUT LEADERBOARD-FILE
+000980     IF NOT FS-LEADERBOARD-OK
+000990         DISPLAY "LBDISP: NO LEADERBOARD ON FILE." UPON CONSOLE
+001000         STOP RUN
+001010     END-IF.
+001020 1000-EXIT.
+001030     EXIT.
+001040*-----------------------------------------------------------------
+001050* 1100-GET-WEEK-ENDING - DERIVE THE SATURDAY THAT ENDS THE
+001060*                        SUNDAY-SATURDAY WEEK CONTAINING TODAY,
+001070*                        THE SAME WAY GUESS DOES, SO STALE
+001080*                        LEADERBOARD ENTRIES CAN BE RECOGNIZED.
+001090*-----------------------------------------------------------------
+001100 1100-GET-WEEK-ENDING.
+001110     COMPUTE WS-WEEK-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+001120     COMPUTE WS-WEEK-DAY-MOD = FUNCTION MOD(WS-WEEK-INT, 7)
+001130     ADD 6 TO WS-WEEK-INT
+001140     SUBTRACT WS-WEEK-DAY-MOD FROM WS-WEEK-INT
+001150     COMPUTE WS-WEEK-ENDING =
+001160         FUNCTION DATE-OF-INTEGER(WS-WEEK-INT).
+001170 1100-EXIT.
+001180     EXIT.
+001190*-----------------------------------------------------------------
+001200* 2000-LOAD-TABLE - READ THE LEADERBOARD INTO WORKING STORAGE.
+001210*                   ENTRIES NOT DATED TO THE CURRENT WEEK ARE
+001220*                   STALE (THE PLAYER HAS NOT FINISHED A GAME
+001230*                   YET THIS WEEK TO ROLL THEM OVER) AND ARE
+001240*                   SKIPPED RATHER THAN DISPLAYED.
+001250*-----------------------------------------------------------------
+001260 2000-LOAD-TABLE.
+001270     READ LEADERBOARD-FILE
+001280         AT END
+001290             MOVE "Y" TO WS-EOF-SW
+001300         NOT AT END
+001310             IF LB-WEEK-ENDING = WS-WEEK-ENDING
+001320                 IF WS-ENTRY-COUNT < 200
+001330                     ADD 1 TO WS-ENTRY-COUNT
+001340                     MOVE LB-PLAYER-ID
+001350                         TO LBD-PLAYER-ID (WS-ENTRY-COUNT)
+001360                     MOVE LB-WEEK-ENDING
+001370                         TO LBD-WEEK-ENDING (WS-ENTRY-COUNT)
+001380                     MOVE LB-GAMES-PLAYED
+001390                         TO LBD-GAMES-PLAYED (WS-ENTRY-COUNT)
+001400                     MOVE LB-GAMES-WON
+001410                         TO LBD-GAMES-WON (WS-ENTRY-COUNT)
+001420                     MOVE LB-BEST-STREAK
+001430                         TO LBD-BEST-STREAK (WS-ENTRY-COUNT)
+001440                 ELSE
+001450                     IF NOT WS-TABLE-FULL
+001460                         DISPLAY "LBDISP: LEADERBOARD TABLE FULL"
+001470                             " - EXCESS ENTRIES DROPPED."
+001480                             UPON CONSOLE
+001490                         MOVE "Y" TO WS-TABLE-FULL-SW
+001500                     END-IF
+001510                 END-IF
+001520             END-IF
+001530     END-READ.
+001540 2000-EXIT.
+001550     EXIT.
+001560*-----------------------------------------------------------------
+001570* 3000-SORT-TABLE - RANK THE TABLE DESCENDING BY GAMES WON USING
+001580*                   A STRUCTURED BUBBLE SORT.
+001590*-----------------------------------------------------------------
+001600 3000-SORT-TABLE.
+001610     IF WS-ENTRY-COUNT < 2
+001620         GO TO 3000-EXIT
+001630     END-IF
+001640     MOVE "Y" TO WS-SWAP-SW
+001650     PERFORM 3100-SORT-PASS THRU 3100-EXIT
+001660         UNTIL NOT WS-SWAP-MADE.
+001670 3000-EXIT.
+001680     EXIT.
+001690*-----------------------------------------------------------------
+001700* 3100-SORT-PASS - ONE BUBBLE SORT PASS OVER THE TABLE.
+001710*-----------------------------------------------------------------
+001720 3100-SORT-PASS.
+001730     MOVE "N" TO WS-SWAP-SW
+001740     PERFORM 3200-COMPARE-ENTRIES THRU 3200-EXIT
+001750         VARYING WS-SUB-1 FROM 1 BY 1
+001760         UNTIL WS-SUB-1 >= WS-ENTRY-COUNT.
+001770 3100-EXIT.
+001780     EXIT.
+001790*-----------------------------------------------------------------
+001800* 3200-COMPARE-ENTRIES - COMPARE ONE ADJACENT PAIR AND SWAP IF
+001810*                        OUT OF ORDER.
+001820*-----------------------------------------------------------------
+001830 3200-COMPARE-ENTRIES.
+001840     COMPUTE WS-SUB-2 = WS-SUB-1 + 1
+001850     IF LBD-GAMES-WON (WS-SUB-1) < LBD-GAMES-WON (WS-SUB-2)
+001860         PERFORM 3300-SWAP-ENTRIES THRU 3300-EXIT
+001870         MOVE "Y" TO WS-SWAP-SW
+001880     END-IF.
+001890 3200-EXIT.
+001900     EXIT.
+001910*-----------------------------------------------------------------
+001920* 3300-SWAP-ENTRIES - EXCHANGE WS-SUB-1 AND WS-SUB-2 VIA A HOLD
+001930*                     AREA.
+001940*-----------------------------------------------------------------
+001950 3300-SWAP-ENTRIES.
+001960     MOVE LBD-ENTRY (WS-SUB-1) TO LBD-HOLD-ENTRY
+001970     MOVE LBD-ENTRY (WS-SUB-2) TO LBD-ENTRY (WS-SUB-1)
+001980     MOVE LBD-HOLD-ENTRY       TO LBD-ENTRY (WS-SUB-2).
+001990 3300-EXIT.
+002000     EXIT.
+002010*-----------------------------------------------------------------
+002020* 4000-DISPLAY-TABLE - HEADER AND ONE DETAIL LINE PER ENTRY.
+002030*-----------------------------------------------------------------
+002040 4000-DISPLAY-TABLE.
+002050     DISPLAY " " UPON CONSOLE
+002060     DISPLAY "WEEKLY LEADERBOARD - AS OF " WS-TODAY-DATE
+002070         UPON CONSOLE
+002080     DISPLAY "RANK   PLAYER ID   PLAYED     WON     STREAK"
+002090         UPON CONSOLE
+002100     IF WS-ENTRY-COUNT = 0
+002110         DISPLAY "NO ENTRIES ON THE LEADERBOARD." UPON CONSOLE
+002120         GO TO 4000-EXIT
+002130     END-IF
+002140     MOVE ZERO TO WS-RANK
+002150     PERFORM 4100-DISPLAY-ENTRY THRU 4100-EXIT
+002160         VARYING WS-SUB-1 FROM 1 BY 1
+002170         UNTIL WS-SUB-1 > WS-ENTRY-COUNT.
+002180 4000-EXIT.
+002190     EXIT.
+002200*-----------------------------------------------------------------
+002210* 4100-DISPLAY-ENTRY - FORMAT AND DISPLAY ONE RANKED ENTRY.
+002220*-----------------------------------------------------------------
+002230 4100-DISPLAY-ENTRY.
+002240     ADD 1 TO WS-RANK
+002250     MOVE WS-RANK TO DET-RANK
+002260     MOVE LBD-PLAYER-ID (WS-SUB-1) TO DET-PLAYER-ID
+002270     MOVE LBD-GAMES-PLAYED (WS-SUB-1) TO DET-GAMES-PLAYED
+002280     MOVE LBD-GAMES-WON (WS-SUB-1) TO DET-GAMES-WON
+002290     MOVE LBD-BEST-STREAK (WS-SUB-1) TO DET-BEST-STREAK
+002300     DISPLAY WS-DETAIL-LINE UPON CONSOLE.
+002310 4100-EXIT.
+002320     EXIT.
+002330*-----------------------------------------------------------------
+002340* 9000-TERMINATE - CLOSE THE LEADERBOARD.
+002350*-----------------------------------------------------------------
+002360 9000-TERMINATE.
+002370     CLOSE LEADERBOARD-FILE.
+002380 9000-EXIT.
+002390     EXIT.
+002400 END PROGRAM LBDISP.
