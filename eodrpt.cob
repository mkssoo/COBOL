@@ -0,0 +1,162 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EODRPT.
+000030 AUTHOR. D L MORRIS.
+000040 INSTALLATION. GAME FLOOR OPERATIONS.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/26   DLM   ORIGINAL PROGRAM.  CLOSE-OF-BUSINESS BATCH
+000120*                  REPORT OFF GUESS-LOG - GAMES PLAYED, WINS VS
+000130*                  LOSSES, AVERAGE ATTEMPTS-TO-WIN AND THE
+000140*                  TOO SMALL / TOO BIG HINT BREAKDOWN.
+000150* 08/08/26   DLM   GUESS-LOG IS NEVER ROTATED, SO IT CARRIES
+000160*                  EVERY DAY'S GAMES.  ONLY ACCUMULATE RECORDS
+000170*                  DATED TODAY SO THE SHIFT SUMMARY DOES NOT
+000180*                  RESTATE PRIOR DAYS.
+000190* 08/08/26   DLM   CHECK FS-REPORT AFTER OPENING THE REPORT FILE,
+000200*                  AS EVERY OTHER OPEN IN THIS SYSTEM DOES.
+000210*-----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT GUESS-LOG-FILE ASSIGN TO "GUESSLOG"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS FS-GUESS-LOG.
+000280     SELECT REPORT-FILE ASSIGN TO "EODRPT"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS FS-REPORT.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  GUESS-LOG-FILE.
+000340     COPY GLOGREC.
+000350 FD  REPORT-FILE.
+000360 01  REPORT-LINE                 PIC X(80).
+000370 WORKING-STORAGE SECTION.
+000380 01  FS-GUESS-LOG             PIC X(02).
+000390     88  FS-GUESS-LOG-OK             VALUE "00".
+000400 01  FS-REPORT                PIC X(02).
+000410     88  FS-REPORT-OK                VALUE "00".
+000420 01  WS-SWITCHES.
+000430     05  WS-EOF-SW               PIC X(01) VALUE "N".
+000440         88  WS-EOF                  VALUE "Y".
+000450 01  WS-TOTAL-GAMES              PIC 9(07) COMP VALUE ZERO.
+000460 01  WS-TOTAL-WINS               PIC 9(07) COMP VALUE ZERO.
+000470 01  WS-TOTAL-LOSSES             PIC 9(07) COMP VALUE ZERO.
+000480 01  WS-SUM-WIN-ATTEMPTS         PIC 9(07) COMP VALUE ZERO.
+000490 01  WS-TOTAL-SMALL-HINTS        PIC 9(07) COMP VALUE ZERO.
+000500 01  WS-TOTAL-BIG-HINTS          PIC 9(07) COMP VALUE ZERO.
+000510 01  WS-AVG-ATTEMPTS             PIC 9(03)V99 VALUE ZERO.
+000520 01  WS-AVG-ATTEMPTS-ED          PIC ZZ9.99.
+000530 01  WS-TODAY-DATE               PIC 9(08).
+000540 01  WS-HDR-LINE1.
+000550     05  FILLER                  PIC X(21) VALUE
+000560         "GUESS - SHIFT SUMMARY".
+000570     05  FILLER                  PIC X(10) VALUE "  DATE : ".
+000580     05  HDR-DATE                PIC 9(08).
+000590     05  FILLER                  PIC X(41) VALUE SPACES.
+000600 01  WS-DETAIL-LINE.
+000610     05  DET-LABEL               PIC X(40).
+000620     05  DET-VALUE               PIC ZZZZZZ9.
+000630     05  FILLER                  PIC X(33) VALUE SPACES.
+000640 PROCEDURE DIVISION.
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000670     PERFORM 2000-ACCUMULATE THRU 2000-EXIT
+000680         UNTIL WS-EOF
+000690     PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+000700     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000710     STOP RUN.
+000720*-----------------------------------------------------------------
+000730* 1000-INITIALIZE - OPEN THE LOG FOR INPUT AND THE REPORT FOR
+000740*                   OUTPUT.
+000750*-----------------------------------------------------------------
+000760 1000-INITIALIZE.
+000770     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+000780     OPEN INPUT GUESS-LOG-FILE
+000790     IF NOT FS-GUESS-LOG-OK
+000800         DISPLAY "EODRPT: NO GUESS-LOG FOR TODAY." UPON CONSOLE
+000810         STOP RUN
+000820     END-IF
+000830     OPEN OUTPUT REPORT-FILE
+000840     IF NOT FS-REPORT-OK
+000850         DISPLAY "EODRPT: UNABLE TO OPEN REPORT FILE."
+000860             UPON CONSOLE
+000870         CLOSE GUESS-LOG-FILE
+000880         STOP RUN
+000890     END-IF.
+000900 1000-EXIT.
+000910     EXIT.
+000920*-----------------------------------------------------------------
+000930* 2000-ACCUMULATE - READ GUESS-LOG AND ROLL UP TODAY'S SHIFT
+000940*                   TOTALS.  GUESS-LOG IS NEVER ROTATED, SO
+000950*                   RECORDS FROM EARLIER DAYS ARE READ PAST BUT
+000960*                   NOT COUNTED.
+000970*-----------------------------------------------------------------
+000980 2000-ACCUMULATE.
+000990     READ GUESS-LOG-FILE
+001000         AT END
+001010             MOVE "Y" TO WS-EOF-SW
+001020         NOT AT END
+001030             IF GL-LOG-DATE = WS-TODAY-DATE
+001040                 ADD 1 TO WS-TOTAL-GAMES
+001050                 ADD GL-SMALL-HINT-CNT TO WS-TOTAL-SMALL-HINTS
+001060                 ADD GL-BIG-HINT-CNT TO WS-TOTAL-BIG-HINTS
+001070                 IF GL-WIN
+001080                     ADD 1 TO WS-TOTAL-WINS
+001090                     ADD GL-ATTEMPTS-USED
+001100                         TO WS-SUM-WIN-ATTEMPTS
+001110                 ELSE
+001120                     ADD 1 TO WS-TOTAL-LOSSES
+001130                 END-IF
+001140             END-IF
+001150     END-READ.
+001160 2000-EXIT.
+001170     EXIT.
+001180*-----------------------------------------------------------------
+001190* 3000-WRITE-REPORT - FORMAT AND WRITE THE SHIFT SUMMARY.
+001200*-----------------------------------------------------------------
+001210 3000-WRITE-REPORT.
+001220     IF WS-TOTAL-WINS > ZERO
+001230         COMPUTE WS-AVG-ATTEMPTS ROUNDED =
+001240             WS-SUM-WIN-ATTEMPTS / WS-TOTAL-WINS
+001250     END-IF
+001260     MOVE WS-TODAY-DATE TO HDR-DATE
+001270     WRITE REPORT-LINE FROM WS-HDR-LINE1
+001280     MOVE SPACES TO REPORT-LINE
+001290     WRITE REPORT-LINE
+001300     MOVE "TOTAL GAMES PLAYED" TO DET-LABEL
+001310     MOVE WS-TOTAL-GAMES TO DET-VALUE
+001320     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+001330     MOVE "TOTAL WINS" TO DET-LABEL
+001340     MOVE WS-TOTAL-WINS TO DET-VALUE
+001350     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+001360     MOVE "TOTAL LOSSES" TO DET-LABEL
+001370     MOVE WS-TOTAL-LOSSES TO DET-VALUE
+001380     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+001390     MOVE "TOO SMALL HINTS SHOWN" TO DET-LABEL
+001400     MOVE WS-TOTAL-SMALL-HINTS TO DET-VALUE
+001410     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+001420     MOVE "TOO BIG HINTS SHOWN" TO DET-LABEL
+001430     MOVE WS-TOTAL-BIG-HINTS TO DET-VALUE
+001440     WRITE REPORT-LINE FROM WS-DETAIL-LINE
+001450     MOVE SPACES TO REPORT-LINE
+001460     MOVE WS-AVG-ATTEMPTS TO WS-AVG-ATTEMPTS-ED
+001470     STRING "AVERAGE ATTEMPTS TO WIN : " DELIMITED SIZE
+001480         WS-AVG-ATTEMPTS-ED DELIMITED SIZE
+001490         INTO REPORT-LINE
+001500     WRITE REPORT-LINE
+001510     DISPLAY "EODRPT: SHIFT SUMMARY WRITTEN." UPON CONSOLE.
+001520 3000-EXIT.
+001530     EXIT.
+001540*-----------------------------------------------------------------
+001550* 9000-TERMINATE - CLOSE FILES.
+001560*-----------------------------------------------------------------
+001570 9000-TERMINATE.
+001580     CLOSE GUESS-LOG-FILE
+001590     CLOSE REPORT-FILE.
+001600 9000-EXIT.
+001610     EXIT.
+001620 END PROGRAM EODRPT.
