@@ -0,0 +1,237 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAYEXT.
+000030 AUTHOR. D L MORRIS.
+000040 INSTALLATION. GAME FLOOR OPERATIONS.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/26   DLM   ORIGINAL PROGRAM.  CLOSE-OF-BUSINESS BATCH
+000120*                  EXTRACT OFF GUESS-LOG FOR THE PAYROLL SYSTEM -
+000130*                  ONE INCENTIVE SUMMARY RECORD PER PLAYER WHO
+000140*                  PLAYED THAT DAY, PLUS A DAY-TOTALS TRAILER.
+000150* 08/08/26   DLM   GUESS-LOG IS NEVER ROTATED, SO IT CARRIES
+000160*                  EVERY DAY'S GAMES.  ONLY EXTRACT RECORDS
+000170*                  DATED TODAY SO A RE-RUN DOES NOT RE-PAY AN
+000180*                  EARLIER DAY'S GAMES.
+000190* 08/08/26   DLM   CHECK FS-PAYROLL-EXTRACT AFTER OPENING THE
+000200*                  EXTRACT FILE, AS EVERY OTHER OPEN IN THIS
+000210*                  SYSTEM DOES.
+000220* 08/08/26   DLM   SKIP 2200-POST-GAME (INSTEAD OF JUST THE
+000230*                  ALLOCATION) WHEN THE PLAYER TABLE IS FULL, SO
+000240*                  AN UNALLOCATED SUBSCRIPT IS NEVER POSTED
+000250*                  AGAINST THE TABLE, AND DISPLAY A WARNING THE
+000260*                  FIRST TIME THE CAP IS HIT.  BASE THE INCENTIVE
+000270*                  AMOUNT ON GAMES PLAYED INSTEAD OF GAMES WON -
+000280*                  THIS IS A PARTICIPATION BONUS FOR PLAYING, NOT
+000290*                  A WIN BONUS, SO A PLAYER WHO LOSES EVERY GAME
+000300*                  STILL EARNS IT.
+000310*-----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT GUESS-LOG-FILE ASSIGN TO "GUESSLOG"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS FS-GUESS-LOG.
+000380     SELECT PAYROLL-EXTRACT-FILE ASSIGN TO "PAYEXT"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS FS-PAYROLL-EXTRACT.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  GUESS-LOG-FILE.
+000440     COPY GLOGREC.
+000450 FD  PAYROLL-EXTRACT-FILE.
+000460     COPY PAYEXREC.
+000470 WORKING-STORAGE SECTION.
+000480 01  FS-GUESS-LOG             PIC X(02).
+000490     88  FS-GUESS-LOG-OK             VALUE "00".
+000500 01  FS-PAYROLL-EXTRACT       PIC X(02).
+000510     88  FS-PAYROLL-EXTRACT-OK       VALUE "00".
+000520 01  WS-TODAY-DATE               PIC 9(08).
+000530 01  WS-SWITCHES.
+000540     05  WS-EOF-SW               PIC X(01) VALUE "N".
+000550         88  WS-EOF                  VALUE "Y".
+000560     05  WS-FOUND-SW             PIC X(01) VALUE "N".
+000570         88  WS-FOUND                   VALUE "Y".
+000580     05  WS-TABLE-FULL-SW        PIC X(01) VALUE "N".
+000590         88  WS-TABLE-FULL               VALUE "Y".
+000600 01  WS-PLAYER-COUNT             PIC 9(05) COMP VALUE ZERO.
+000610 01  WS-SUB-1                    PIC 9(05) COMP VALUE ZERO.
+000620 01  WS-INCENTIVE-RATE           PIC 9(01)V99 VALUE 0.50.
+000630 01  WS-TOTAL-GAMES              PIC 9(07) COMP VALUE ZERO.
+000640 01  WS-TOTAL-WON                PIC 9(07) COMP VALUE ZERO.
+000650 01  WS-TOTAL-LOST               PIC 9(07) COMP VALUE ZERO.
+000660 01  WS-TOTAL-INCENTIVE          PIC 9(07)V99 VALUE ZERO.
+000670 01  WS-PLAYER-TABLE.
+000680     05  WS-PLAYER-ENTRY OCCURS 500 TIMES
+000690                 INDEXED BY WS-PLAYER-IDX.
+000700         10  WS-TBL-PLAYER-ID        PIC X(10).
+000710         10  WS-TBL-GAMES-PLAYED     PIC 9(05) COMP.
+000720         10  WS-TBL-GAMES-WON        PIC 9(05) COMP.
+000730         10  WS-TBL-GAMES-LOST       PIC 9(05) COMP.
+000740 PROCEDURE DIVISION.
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000770     PERFORM 2000-ACCUMULATE THRU 2000-EXIT
+000780         UNTIL WS-EOF
+000790     PERFORM 3000-WRITE-EXTRACT THRU 3000-EXIT
+000800     PERFORM 9000-TERMINATE THRU 9000-EXIT
+000810     STOP RUN.
+000820*-----------------------------------------------------------------
+000830* 1000-INITIALIZE - OPEN THE LOG FOR INPUT AND THE EXTRACT FOR
+000840*                   OUTPUT.
+000850*-----------------------------------------------------------------
+000860 1000-INITIALIZE.
+000870     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+000880     OPEN INPUT GUESS-LOG-FILE
+000890     IF NOT FS-GUESS-LOG-OK
+000900         DISPLAY "PAYEXT: NO GUESS-LOG FOR TODAY." UPON CONSOLE
+000910         STOP RUN
+000920     END-IF
+000930     OPEN OUTPUT PAYROLL-EXTRACT-FILE
+000940     IF NOT FS-PAYROLL-EXTRACT-OK
+000950         DISPLAY "PAYEXT: UNABLE TO OPEN EXTRACT FILE."
+000960             UPON CONSOLE
+000970         CLOSE GUESS-LOG-FILE
+000980         STOP RUN
+000990     END-IF.
+001000 1000-EXIT.
+001010     EXIT.
+001020*-----------------------------------------------------------------
+001030* 2000-ACCUMULATE - READ GUESS-LOG AND ROLL EACH OF TODAY'S GAMES
+001040*                   UP INTO ITS PLAYER'S TABLE ENTRY.  GUESS-LOG
+001050*                   IS NEVER ROTATED, SO EARLIER DAYS' RECORDS
+001060*                   ARE READ PAST BUT NOT EXTRACTED.
+001070*-----------------------------------------------------------------
+001080 2000-ACCUMULATE.
+001090     READ GUESS-LOG-FILE
+001100         AT END
+001110             MOVE "Y" TO WS-EOF-SW
+001120         NOT AT END
+001130             IF GL-LOG-DATE = WS-TODAY-DATE
+001140                 PERFORM 2100-FIND-PLAYER THRU 2100-EXIT
+001150                 IF WS-SUB-1 > 0
+001160                     PERFORM 2200-POST-GAME THRU 2200-EXIT
+001170                 END-IF
+001180             END-IF
+001190     END-READ.
+001200 2000-EXIT.
+001210     EXIT.
+001220*-----------------------------------------------------------------
+001230* 2100-FIND-PLAYER - LOCATE GL-PLAYER-ID IN THE TABLE, ADDING A
+001240*                    NEW ENTRY IF THIS IS THE FIRST GAME SEEN FOR
+001250*                    THAT PLAYER TODAY.  SETS WS-SUB-1 TO THE
+001260*                    ENTRY SUBSCRIPT, OR TO ZERO IF THE TABLE IS
+001270*                    FULL AND THIS PLAYER CANNOT BE ADDED - THE
+001280*                    CALLER MUST SKIP 2200-POST-GAME IN THAT CASE.
+001290*-----------------------------------------------------------------
+001300 2100-FIND-PLAYER.
+001310     MOVE "N" TO WS-FOUND-SW
+001320     PERFORM 2150-COMPARE-ENTRY THRU 2150-EXIT
+001330         VARYING WS-SUB-1 FROM 1 BY 1
+001340         UNTIL WS-SUB-1 > WS-PLAYER-COUNT
+001350         OR WS-FOUND
+001360     IF WS-FOUND
+001370         SUBTRACT 1 FROM WS-SUB-1
+001380         GO TO 2100-EXIT
+001390     END-IF
+001400     IF WS-PLAYER-COUNT < 500
+001410         ADD 1 TO WS-PLAYER-COUNT
+001420         MOVE WS-PLAYER-COUNT TO WS-SUB-1
+001430         MOVE GL-PLAYER-ID TO WS-TBL-PLAYER-ID (WS-SUB-1)
+001440         MOVE ZERO TO WS-TBL-GAMES-PLAYED (WS-SUB-1)
+001450         MOVE ZERO TO WS-TBL-GAMES-WON (WS-SUB-1)
+001460         MOVE ZERO TO WS-TBL-GAMES-LOST (WS-SUB-1)
+001470     ELSE
+001480         IF NOT WS-TABLE-FULL
+001490             DISPLAY "PAYEXT: PLAYER TABLE FULL - EXCESS "
+001500                 "PLAYERS DROPPED FROM EXTRACT." UPON CONSOLE
+001510             MOVE "Y" TO WS-TABLE-FULL-SW
+001520         END-IF
+001530         MOVE ZERO TO WS-SUB-1
+001540     END-IF.
+001550 2100-EXIT.
+001560     EXIT.
+001570*-----------------------------------------------------------------
+001580* 2150-COMPARE-ENTRY - TEST ONE TABLE SUBSCRIPT FOR A MATCH.
+001590*-----------------------------------------------------------------
+001600 2150-COMPARE-ENTRY.
+001610     IF WS-TBL-PLAYER-ID (WS-SUB-1) = GL-PLAYER-ID
+001620         MOVE "Y" TO WS-FOUND-SW
+001630     END-IF.
+001640 2150-EXIT.
+001650     EXIT.
+001660*-----------------------------------------------------------------
+001670* 2200-POST-GAME - ROLL ONE GUESS-LOG RECORD INTO THE TABLE
+001680*                  ENTRY LOCATED BY 2100-FIND-PLAYER.
+001690*-----------------------------------------------------------------
+001700 2200-POST-GAME.
+001710     ADD 1 TO WS-TBL-GAMES-PLAYED (WS-SUB-1)
+001720     IF GL-WIN
+001730         ADD 1 TO WS-TBL-GAMES-WON (WS-SUB-1)
+001740     ELSE
+001750         ADD 1 TO WS-TBL-GAMES-LOST (WS-SUB-1)
+001760     END-IF.
+001770 2200-EXIT.
+001780     EXIT.
+001790*-----------------------------------------------------------------
+001800* 3000-WRITE-EXTRACT - WRITE ONE DETAIL RECORD PER PLAYER AND
+001810*                      THE DAY-TOTALS TRAILER.
+001820*-----------------------------------------------------------------
+001830 3000-WRITE-EXTRACT.
+001840     IF WS-PLAYER-COUNT = 0
+001850         GO TO 3000-EXIT
+001860     END-IF
+001870     PERFORM 3100-WRITE-DETAIL THRU 3100-EXIT
+001880         VARYING WS-SUB-1 FROM 1 BY 1
+001890         UNTIL WS-SUB-1 > WS-PLAYER-COUNT
+001900     PERFORM 3200-WRITE-TRAILER THRU 3200-EXIT.
+001910 3000-EXIT.
+001920     EXIT.
+001930*-----------------------------------------------------------------
+001940* 3100-WRITE-DETAIL - FORMAT AND WRITE ONE PLAYER'S SUMMARY
+001950*                     RECORD, AND FOLD ITS FIGURES INTO THE DAY
+001960*                     TOTALS FOR THE TRAILER.
+001970*-----------------------------------------------------------------
+001980 3100-WRITE-DETAIL.
+001990     MOVE SPACES TO PAYROLL-EXTRACT-RECORD
+002000     MOVE "D" TO PX-RECORD-TYPE
+002010     MOVE WS-TBL-PLAYER-ID (WS-SUB-1) TO PX-PLAYER-ID
+002020     MOVE WS-TBL-GAMES-PLAYED (WS-SUB-1) TO PX-GAMES-PLAYED
+002030     MOVE WS-TBL-GAMES-WON (WS-SUB-1) TO PX-GAMES-WON
+002040     MOVE WS-TBL-GAMES-LOST (WS-SUB-1) TO PX-GAMES-LOST
+002050     COMPUTE PX-INCENTIVE-AMT ROUNDED =
+002060         WS-TBL-GAMES-PLAYED (WS-SUB-1) * WS-INCENTIVE-RATE
+002070     WRITE PAYROLL-EXTRACT-RECORD
+002080     ADD WS-TBL-GAMES-PLAYED (WS-SUB-1) TO WS-TOTAL-GAMES
+002090     ADD WS-TBL-GAMES-WON (WS-SUB-1) TO WS-TOTAL-WON
+002100     ADD WS-TBL-GAMES-LOST (WS-SUB-1) TO WS-TOTAL-LOST
+002110     ADD PX-INCENTIVE-AMT TO WS-TOTAL-INCENTIVE.
+002120 3100-EXIT.
+002130     EXIT.
+002140*-----------------------------------------------------------------
+002150* 3200-WRITE-TRAILER - FORMAT AND WRITE THE DAY-TOTALS TRAILER.
+002160*-----------------------------------------------------------------
+002170 3200-WRITE-TRAILER.
+002180     MOVE SPACES TO PAYROLL-EXTRACT-RECORD
+002190     MOVE "T" TO PX-RECORD-TYPE
+002200     MOVE WS-PLAYER-COUNT TO PX-TOTAL-PLAYERS
+002210     MOVE WS-TOTAL-GAMES TO PX-TOTAL-GAMES
+002220     MOVE WS-TOTAL-WON TO PX-TOTAL-WON
+002230     MOVE WS-TOTAL-LOST TO PX-TOTAL-LOST
+002240     MOVE WS-TOTAL-INCENTIVE TO PX-TOTAL-INCENTIVE
+002250     WRITE PAYROLL-EXTRACT-RECORD
+002260     DISPLAY "PAYEXT: EXTRACT WRITTEN." UPON CONSOLE.
+002270 3200-EXIT.
+002280     EXIT.
+002290*-----------------------------------------------------------------
+002300* 9000-TERMINATE - CLOSE FILES.
+002310*-----------------------------------------------------------------
+002320 9000-TERMINATE.
+002330     CLOSE GUESS-LOG-FILE
+002340     CLOSE PAYROLL-EXTRACT-FILE.
+002350 9000-EXIT.
+002360     EXIT.
+002370 END PROGRAM PAYEXT.
