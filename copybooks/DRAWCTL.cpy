@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  DRAWCTL.CPY
+      *  RECORD LAYOUT FOR THE DAILY DRAW CONTROL FILE (DRAW-CTL).
+      *  WRITTEN ONCE A DAY BY DRAWSET, READ BY GUESS SO THAT EVERY
+      *  TERMINAL ON THE FLOOR PLAYS AGAINST THE SAME DAILY NUMBER.
+      *-----------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/26   DLM   ORIGINAL LAYOUT.
+      *****************************************************************
+       01  DRAW-CTL-RECORD.
+           05  DC-DRAW-DATE            PIC 9(08).
+           05  DC-DRAW-NUMBER          PIC 99.
+           05  DC-DRAW-CEILING         PIC 99.
