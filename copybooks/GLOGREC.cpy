@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  GLOGREC.CPY
+      *  RECORD LAYOUT FOR THE PER-GAME AUDIT LOG (GUESS-LOG).  ONE
+      *  RECORD IS APPENDED BY GUESS AT THE END OF EVERY GAME, WIN OR
+      *  LOSS, SO THERE IS A PERMANENT RECORD OF HOW MANY ATTEMPTS A
+      *  PLAYER ACTUALLY TOOK.
+      *-----------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/26   DLM   ORIGINAL LAYOUT.
+      *****************************************************************
+       01  GUESS-LOG-RECORD.
+           05  GL-LOG-DATE             PIC 9(08).
+           05  GL-LOG-TIME             PIC 9(08).
+           05  GL-PLAYER-ID            PIC X(10).
+           05  GL-DRAWN-NUMBER         PIC 99.
+           05  GL-ATTEMPTS-USED        PIC 99.
+           05  GL-OUTCOME              PIC X(01).
+               88  GL-WIN                  VALUE "W".
+               88  GL-LOSS                  VALUE "L".
+           05  GL-SMALL-HINT-CNT       PIC 99.
+           05  GL-BIG-HINT-CNT         PIC 99.
