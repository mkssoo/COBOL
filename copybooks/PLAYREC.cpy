@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  PLAYREC.CPY
+      *  RECORD LAYOUT FOR THE PLAYER ROSTER (PLAYERS-FILE), KEYED BY
+      *  EMPLOYEE/PLAYER ID.  MAINTAINED BY PLAYMAIN AND UPDATED BY
+      *  GUESS AT THE END OF EVERY GAME.
+      *-----------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/26   DLM   ORIGINAL LAYOUT.
+      *****************************************************************
+       01  PLAYERS-RECORD.
+           05  PL-PLAYER-ID            PIC X(10).
+           05  PL-PLAYER-NAME          PIC X(20).
+           05  PL-GAMES-PLAYED         PIC 9(05) COMP.
+           05  PL-GAMES-WON            PIC 9(05) COMP.
+           05  PL-GAMES-LOST           PIC 9(05) COMP.
+           05  PL-CURRENT-STREAK       PIC S9(05) COMP.
