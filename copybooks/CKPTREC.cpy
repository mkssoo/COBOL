@@ -0,0 +1,38 @@
+      *****************************************************************
+      *  CKPTREC.CPY
+      *  RECORD LAYOUT FOR THE IN-PROGRESS GAME CHECKPOINT FILE
+      *  (GAME-CKPT).  GUESS WRITES ONE RECORD PER PLAYER AFTER EVERY
+      *  GUESS SO A DROPPED CONSOLE SESSION CAN BE PICKED BACK UP
+      *  WHERE IT LEFT OFF INSTEAD OF STARTING THE GAME OVER.
+      *-----------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/26   DLM   ORIGINAL LAYOUT.
+      *  08/08/26   DLM   CARRY THE HINT MODE (HARD OR WARMER/COLDER)
+      *                   SO A RESUMED GAME KEEPS THE MODE IT WAS
+      *                   STARTED IN.
+      *  08/08/26   DLM   CARRY THE DRAW DATE THE CHECKPOINT WAS TAKEN
+      *                   AGAINST SO A SESSION PICKED BACK UP AFTER
+      *                   DRAWSET HAS SET A NEW DAY'S NUMBER IS NOT
+      *                   RESUMED AGAINST YESTERDAY'S DRAW.
+      *  08/08/26   DLM   CARRY THE WIN/LOSS OUTCOME OF THE GAME SO FAR
+      *                   SO A SESSION RESUMED AFTER THE WINNING GUESS
+      *                   (BUT BEFORE THE CHECKPOINT WAS CLEARED) DOES
+      *                   NOT FORCE AN EXTRA GUESS OR GET SCORED AS A
+      *                   LOSS.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-PLAYER-ID            PIC X(10).
+           05  CK-DRAW-DATE            PIC 9(08).
+           05  CK-DRAWN-NUMBER         PIC 99.
+           05  CK-CEILING              PIC 99.
+           05  CK-ATTEMPTS-ALLOWED     PIC 99.
+           05  CK-ATTEMPTS-USED        PIC 99.
+           05  CK-SMALL-HINT-CNT       PIC 99.
+           05  CK-BIG-HINT-CNT         PIC 99.
+           05  CK-HINT-MODE-SW         PIC X(01).
+               88  CK-HARD-MODE            VALUE "H".
+               88  CK-WARM-MODE            VALUE "W".
+           05  CK-IN-PROGRESS-SW       PIC X(01).
+               88  CK-IN-PROGRESS          VALUE "Y".
+           05  CK-OUTCOME-SW           PIC X(01).
+               88  CK-WON                   VALUE "Y".
