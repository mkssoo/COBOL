@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  PAYEXREC.CPY
+      *  RECORD LAYOUT FOR THE DAILY PAYROLL/INCENTIVE EXTRACT
+      *  (PAYEXT).  ONE DETAIL RECORD IS WRITTEN PER PLAYER WHO PLAYED
+      *  THAT DAY, FOLLOWED BY A SINGLE DAY-TOTALS TRAILER RECORD.
+      *  PX-RECORD-TYPE TELLS THE RECEIVING PAYROLL SYSTEM WHICH VIEW
+      *  APPLIES TO THE REST OF THE RECORD.
+      *-----------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/26   DLM   ORIGINAL LAYOUT.
+      *****************************************************************
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PX-RECORD-TYPE          PIC X(01).
+               88  PX-DETAIL                   VALUE "D".
+               88  PX-TRAILER                  VALUE "T".
+           05  PX-DETAIL-BODY.
+               10  PX-PLAYER-ID            PIC X(10).
+               10  PX-GAMES-PLAYED         PIC 9(05).
+               10  PX-GAMES-WON            PIC 9(05).
+               10  PX-GAMES-LOST           PIC 9(05).
+               10  PX-INCENTIVE-AMT        PIC 9(05)V99.
+               10  FILLER                  PIC X(47).
+           05  PX-TRAILER-BODY REDEFINES PX-DETAIL-BODY.
+               10  PX-TOTAL-PLAYERS        PIC 9(05).
+               10  PX-TOTAL-GAMES          PIC 9(07).
+               10  PX-TOTAL-WON            PIC 9(07).
+               10  PX-TOTAL-LOST           PIC 9(07).
+               10  PX-TOTAL-INCENTIVE      PIC 9(07)V99.
+               10  FILLER                  PIC X(44).
