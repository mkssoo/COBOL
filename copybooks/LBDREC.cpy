@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  LBDREC.CPY
+      *  RECORD LAYOUT FOR THE SHARED WEEKLY LEADERBOARD (LDRBRD).
+      *  ONE RECORD PER PLAYER, KEYED BY PLAYER ID.  GUESS UPDATES IT
+      *  AT THE END OF EVERY GAME; THE COUNTERS ARE RESET THE FIRST
+      *  TIME A PLAYER FINISHES A GAME IN A NEW CALENDAR WEEK (SUNDAY
+      *  THROUGH SATURDAY), DETECTED BY COMPARING LB-WEEK-ENDING ON
+      *  FILE AGAINST THE WEEK-ENDING DATE FOR TODAY.
+      *-----------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/26   DLM   ORIGINAL LAYOUT.
+      *****************************************************************
+       01  LEADERBOARD-RECORD.
+           05  LB-PLAYER-ID            PIC X(10).
+           05  LB-WEEK-ENDING          PIC 9(08).
+           05  LB-GAMES-PLAYED         PIC 9(05) COMP.
+           05  LB-GAMES-WON            PIC 9(05) COMP.
+           05  LB-BEST-STREAK          PIC 9(05) COMP.
