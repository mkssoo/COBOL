@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  GMCTLREC.CPY
+      *  RECORD LAYOUT FOR THE GAME CONTROL FILE (GAME-CTL).  ONE
+      *  RECORD SETS THE GUESS RANGE CEILING AND THE NUMBER OF
+      *  ATTEMPTS ALLOWED, SO THE SAME PROGRAMS CAN RUN A STANDARD
+      *  GAME OR A QUICK LUNCHTIME MODE WITHOUT A RECOMPILE.
+      *-----------------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/08/26   DLM   ORIGINAL LAYOUT.
+      *****************************************************************
+       01  GAME-CTL-RECORD.
+           05  GC-CEILING              PIC 99.
+           05  GC-ATTEMPTS             PIC 99.
