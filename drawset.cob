@@ -0,0 +1,140 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. DRAWSET.
+000030 AUTHOR. D L MORRIS.
+000040 INSTALLATION. GAME FLOOR OPERATIONS.
+000050 DATE-WRITTEN. 08/08/26.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*-----------------------------------------------------------------
+000100* DATE       INIT  DESCRIPTION
+000110* 08/08/26   DLM   ORIGINAL PROGRAM.  START-OF-BUSINESS BATCH JOB
+000120*                  THAT PICKS THE DAY'S NUMBER AND WRITES IT TO
+000130*                  DRAW-CTL SO ALL GUESS SESSIONS THAT DAY SHARE
+000140*                  ONE DRAW.
+000150* 08/08/26   DLM   READ THE CEILING FROM THE SHARED GAME-CTL
+000160*                  CONTROL RECORD (SET UP BY OPERATIONS FOR THE
+000170*                  STANDARD OR LUNCHTIME MODE) AHEAD OF ANY
+000180*                  COMMAND-LINE OVERRIDE, AND CARRY IT ONTO THE
+000190*                  DRAW-CTL RECORD FOR GUESS TO HONOR.
+000200* 08/08/26   DLM   DROPPED FS-DRAW-CTL-DUP - 2000-WRITE-DRAW
+000210*                  ALREADY DECIDES WRITE VS REWRITE OFF THE
+000220*                  PRIOR READ, SO THE CONDITION WAS NEVER SET.
+000230* 08/08/26   DLM   DROPPED WS-EOJ-SW/88 WS-EOJ, WS-TODAY-DATE-R
+000240*                  (WS-TODAY-CCYY/WS-TODAY-MMDD) AND WS-PARM-LEN
+000250*                  - COPY-PASTE LEFTOVERS NEVER REFERENCED IN
+000260*                  THE PROCEDURE DIVISION.
+000270*-----------------------------------------------------------------
+000280* THIS JOB IS RUN ONCE AT THE START OF BUSINESS.  IT PICKS A
+000290* RANDOM NUMBER FOR THE DAY (0 THRU THE CONFIGURED CEILING,
+000300* DEFAULT 99) AND WRITES A SINGLE DRAW-CTL RECORD KEYED BY
+000310* TODAY'S DATE.  GUESS READS THAT RECORD INSTEAD OF DERIVING
+000320* ITS OWN NUMBER FROM THE TIME OF DAY.
+000330*-----------------------------------------------------------------
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT DRAW-CTL-FILE ASSIGN TO "DRAWCTL"
+000380         ORGANIZATION IS INDEXED
+000390         ACCESS MODE IS DYNAMIC
+000400         RECORD KEY IS DC-DRAW-DATE
+000410         FILE STATUS IS FS-DRAW-CTL.
+000420     SELECT GAME-CTL-FILE ASSIGN TO "GAMECTL"
+000430         ORGANIZATION IS SEQUENTIAL
+000440         FILE STATUS IS FS-GAME-CTL.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  DRAW-CTL-FILE.
+000480     COPY DRAWCTL.
+000490 FD  GAME-CTL-FILE.
+000500     COPY GMCTLREC.
+000510 WORKING-STORAGE SECTION.
+000520 01  FS-DRAW-CTL             PIC X(02).
+000530     88  FS-DRAW-CTL-OK             VALUE "00".
+000540 01  FS-GAME-CTL             PIC X(02).
+000550     88  FS-GAME-CTL-OK             VALUE "00".
+000560 01  WS-SWITCHES.
+000570     05  WS-REWRITE-SW           PIC X(01) VALUE "N".
+000580         88  WS-REWRITE              VALUE "Y".
+000590 01  WS-TODAY-DATE               PIC 9(08).
+000600 01  WS-CURRENT-TIME             PIC 9(08).
+000610 01  WS-SEED-WORK                PIC 9(08).
+000620 01  WS-RANDOM-SEED              PIC 9(09) COMP.
+000630 01  WS-RANDOM-DISCARD           PIC 9(01)V9(09).
+000640 01  WS-DRAW-CEILING             PIC 99 VALUE 99.
+000650 01  WS-PARM-TEXT                PIC X(02).
+000660 PROCEDURE DIVISION.
+000670 0000-MAINLINE.
+000680     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000690     PERFORM 2000-WRITE-DRAW THRU 2000-EXIT
+000700     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000710     STOP RUN.
+000720*-----------------------------------------------------------------
+000730* 1000-INITIALIZE - GET TODAY'S DATE, A RANDOM SEED AND THE
+000740*                   OPTIONAL CEILING OVERRIDE FROM THE PARM.
+000750*-----------------------------------------------------------------
+000760 1000-INITIALIZE.
+000770     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+000780     ACCEPT WS-CURRENT-TIME FROM TIME
+000790     MOVE WS-CURRENT-TIME TO WS-SEED-WORK
+000800     MOVE WS-SEED-WORK TO WS-RANDOM-SEED
+000810     COMPUTE WS-RANDOM-DISCARD = FUNCTION RANDOM(WS-RANDOM-SEED)
+000820     OPEN INPUT GAME-CTL-FILE
+000830     IF FS-GAME-CTL-OK
+000840         READ GAME-CTL-FILE
+000850             AT END
+000860                 CONTINUE
+000870             NOT AT END
+000880                 MOVE GC-CEILING TO WS-DRAW-CEILING
+000890         END-READ
+000900         CLOSE GAME-CTL-FILE
+000910     END-IF
+000920     ACCEPT WS-PARM-TEXT FROM COMMAND-LINE
+000930     IF WS-PARM-TEXT IS NUMERIC AND WS-PARM-TEXT > "00"
+000940         MOVE WS-PARM-TEXT TO WS-DRAW-CEILING
+000950     END-IF
+000960     OPEN I-O DRAW-CTL-FILE
+000970     IF NOT FS-DRAW-CTL-OK
+000980         CLOSE DRAW-CTL-FILE
+000990         OPEN OUTPUT DRAW-CTL-FILE
+001000         CLOSE DRAW-CTL-FILE
+001010         OPEN I-O DRAW-CTL-FILE
+001020     END-IF.
+001030 1000-EXIT.
+001040     EXIT.
+001050*-----------------------------------------------------------------
+001060* 2000-WRITE-DRAW - PICK TODAY'S NUMBER AND FILE IT UNDER
+001070*                   TODAY'S DATE.  A RE-RUN FOR THE SAME DAY
+001080*                   REPLACES THE EARLIER DRAW (SETTLEMENT HAS
+001090*                   NOT YET HAPPENED).
+001100*-----------------------------------------------------------------
+001110 2000-WRITE-DRAW.
+001120     MOVE WS-TODAY-DATE TO DC-DRAW-DATE
+001130     READ DRAW-CTL-FILE
+001140         INVALID KEY
+001150             MOVE "N" TO WS-REWRITE-SW
+001160         NOT INVALID KEY
+001170             MOVE "Y" TO WS-REWRITE-SW
+001180     END-READ
+001190     COMPUTE DC-DRAW-NUMBER =
+001200         FUNCTION MOD(FUNCTION RANDOM * 1000000,
+001210             WS-DRAW-CEILING + 1)
+001220     MOVE WS-TODAY-DATE TO DC-DRAW-DATE
+001230     MOVE WS-DRAW-CEILING TO DC-DRAW-CEILING
+001240     IF WS-REWRITE
+001250         REWRITE DRAW-CTL-RECORD
+001260     ELSE
+001270         WRITE DRAW-CTL-RECORD
+001280     END-IF
+001290     DISPLAY "DRAWSET: DRAW FOR " WS-TODAY-DATE " IS SET."
+001300        UPON CONSOLE.
+001310 2000-EXIT.
+001320     EXIT.
+001330*-----------------------------------------------------------------
+001340* 3000-TERMINATE - CLOSE FILES.
+001350*-----------------------------------------------------------------
+001360 3000-TERMINATE.
+001370     CLOSE DRAW-CTL-FILE.
+001380 3000-EXIT.
+001390     EXIT.
+001400 END PROGRAM DRAWSET.
